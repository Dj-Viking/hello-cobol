@@ -0,0 +1,34 @@
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATHCALC.
+      *> CALLable version of math/math.cob's ADD logic, for use by a
+      *> driver program that needs the calculation step without also
+      *> pulling in math.cob's own TransactionFile I/O and STOP RUN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VAR.
+      *> sized for a real currency amount, dollars and cents; signed
+      *> so a credit/debit pair can carry a negative adjustment, and
+      *> packed decimal to mirror math/math.cob's WS-VAR storage
+           05 WS-A    PIC S9(07)V99 USAGE COMP-3 VALUE 0.
+           05 WS-B    PIC S9(07)V99 USAGE COMP-3 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-A          PIC S9(07)V99.
+       01  LK-B          PIC S9(07)V99.
+       01  LK-RESULT     PIC S9(07)V99.
+       01  LK-OVERFLOW   PIC X.
+
+       PROCEDURE DIVISION USING LK-A LK-B LK-RESULT LK-OVERFLOW.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           MOVE "N" TO LK-OVERFLOW
+           MOVE LK-A TO WS-A
+           MOVE LK-B TO WS-B
+           ADD 0 WS-A TO WS-B ROUNDED
+               ON SIZE ERROR
+                   MOVE "Y" TO LK-OVERFLOW
+           END-ADD
+           MOVE WS-B TO LK-RESULT
+           GOBACK.
