@@ -1,13 +1,132 @@
-	      IDENTIFICATION DIVISION.
-	      PROGRAM-ID. math.
-	      ENVIRONMENT DIVISION.
-	      DATA DIVISION.
-	      WORKING-STORAGE SECTION.
-          01 WS-VAR.
-		     *> single digit (01)
-             05 WS-A    PIC 9(01) VALUE 2.
-             05 WS-B    PIC 9(01) VALUE 2.
-	      PROCEDURE DIVISION.
-		     ADD 0 WS-A TO WS-B.
-		     DISPLAY "Add result -> " WS-B. *> should display 4
-		     STOP RUN.
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. math.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionFile
+      *> this is running in dist folder in this project so
+      *> need to use relative path to the file one level up from dist
+               ASSIGN TO "../transactions.txt",
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> one amount pair per record, fixed width, no decimal point stored
+       FD  TransactionFile
+           record contains 18 characters.
+       01  TRANSACTION-RECORD.
+      *> signed so a credit/debit pair can carry a negative adjustment
+           05 TXN-A          PIC S9(07)V99.
+           05 TXN-B          PIC S9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-FLAG          PIC X      VALUE "N".
+       01  FileStatus        pic XX.
+       01 WS-VAR.
+		     *> sized for a real currency amount, dollars and cents;
+		     *> packed decimal to match the storage format used by
+		     *> the rest of our batch ledger files
+             05 WS-A    PIC S9(07)V99 USAGE COMP-3 VALUE 0.
+             05 WS-B    PIC S9(07)V99 USAGE COMP-3 VALUE 0.
+       01  WS-COUNT          PIC 9(05)  VALUE 0.
+       01  WS-TOTAL          PIC S9(09)V99 VALUE 0.
+       01  WS-HIGH           PIC S9(07)V99 VALUE 0.
+       01  WS-LOW            PIC S9(07)V99 VALUE 0.
+      *> a bad pair is counted and skipped rather than aborting the
+      *> whole run, so PRINT-SUMMARY still reports on every other
+      *> transaction already processed
+       01  WS-REJECT-COUNT   PIC 9(05)  VALUE 0.
+       01  WS-ADD-OVERFLOW   PIC X      VALUE "N".
+      *> flags that WS-TOTAL itself overflowed at some point, so the
+      *> displayed total is known to be understated
+       01  WS-TOTAL-OVERFLOW PIC X      VALUE "N".
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           PERFORM INIT-FILE
+           PERFORM PROCESS-TRANSACTIONS
+           PERFORM PRINT-SUMMARY
+           PERFORM CLOSE-FILE
+           STOP RUN.
+
+       INIT-FILE.
+           OPEN INPUT TransactionFile
+           if FileStatus not = "00"
+               display "error opening file. status=" FileStatus
+               stop run
+           end-if
+           .
+
+       PROCESS-TRANSACTIONS.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ TransactionFile
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM ADD-PAIR
+               END-READ
+           END-PERFORM
+           .
+
+       ADD-PAIR.
+           MOVE "N" TO WS-ADD-OVERFLOW
+           MOVE TXN-A TO WS-A
+           MOVE TXN-B TO WS-B
+           ADD 0 WS-A TO WS-B ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "Add result overflow -> WS-B too small, "
+                           "transaction rejected"
+                   MOVE "Y" TO WS-ADD-OVERFLOW
+           END-ADD
+           IF WS-ADD-OVERFLOW = "Y"
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               PERFORM ACCUMULATE-PAIR
+           END-IF
+           .
+
+      *> tallies a transaction that ADD-PAIR's overflow check accepted;
+      *> kept separate from ADD-PAIR so a rejected pair never reaches
+      *> the running count/total/high/low at all
+       ACCUMULATE-PAIR.
+           ADD 1 TO WS-COUNT
+           ADD WS-B TO WS-TOTAL
+               ON SIZE ERROR
+                   DISPLAY "Total overflow -> WS-TOTAL too small"
+                   MOVE "Y" TO WS-TOTAL-OVERFLOW
+           END-ADD
+           IF WS-COUNT = 1
+               MOVE WS-B TO WS-HIGH
+               MOVE WS-B TO WS-LOW
+           ELSE
+               IF WS-B > WS-HIGH
+                   MOVE WS-B TO WS-HIGH
+               END-IF
+               IF WS-B < WS-LOW
+                   MOVE WS-B TO WS-LOW
+               END-IF
+           END-IF
+           DISPLAY "Add result -> " WS-B
+           .
+
+       PRINT-SUMMARY.
+           DISPLAY "===== transaction summary ====="
+           DISPLAY "records processed: " WS-COUNT
+           DISPLAY "total: " WS-TOTAL
+           DISPLAY "high: " WS-HIGH
+           DISPLAY "low: " WS-LOW
+           IF WS-REJECT-COUNT > 0
+               DISPLAY "records rejected (overflow): " WS-REJECT-COUNT
+           END-IF
+           IF WS-TOTAL-OVERFLOW = "Y"
+               DISPLAY "** total overflowed at some point - total is "
+                       "understated **"
+           END-IF
+           .
+
+       CLOSE-FILE.
+           CLOSE TransactionFile
+           .
