@@ -5,56 +5,183 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile 
-      *> this is running in dist folder in this project so 
-      *> need to use relative path to the file one level up from dist
-               ASSIGN TO "../example.txt",
+           SELECT InputFile
+      *> ASSIGN TO DYNAMIC a data-name instead of a literal so the path
+      *> can be set at run time (see RESOLVE-INPUT-PATH) instead of
+      *> being baked in at compile time - DYNAMIC is required here, or
+      *> under -std=ibm the assignment resolves to a compile-time name
+      *> instead of WS-INPUT-PATH's runtime content
+               ASSIGN TO DYNAMIC WS-INPUT-PATH,
                ORGANIZATION IS LINE SEQUENTIAL,
                file status is FileStatus.
 
+           SELECT ExceptionLog
+               ASSIGN TO "exceptions.log",
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is ExcFileStatus.
+
+           SELECT RejectFile
+               ASSIGN TO "reject.txt",
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is RejFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
       *> The FD must be defined and not prematurely ended with a period
-       FD  InputFile                               
-      *> File description entry a x amount of characters file with null terminating character I'm assuming
-           record contains 4 characters.
+      *> record varies so WS-ACTUAL-LEN can be compared against the
+      *> expected 4-character length and short/long lines quarantined;
+      *> the ceiling is sized to hold any realistic input line whole,
+      *> not just the expected length, so an oversized line is read as
+      *> one intact record and routed to reject.txt rather than split
+      *> across multiple physical reads at the old 5-byte boundary
+       FD  InputFile
+           record is varying in size from 1 to 200 characters
+           depending on WS-ACTUAL-LEN.
       *> Record layout for the file
-       01  InputLine         PIC X(5).
+       01  InputLine         PIC X(200).
+
+      *> records that don't match the expected record length
+       FD  RejectFile
+           record contains 150 characters.
+       01  RejectLine        PIC X(150).
+
+      *> dated exception entries for file-open failures
+       FD  ExceptionLog
+           record contains 132 characters.
+       01  ExceptionLine     PIC X(132).
 
        WORKING-STORAGE SECTION.
       *> End-of-file flag
        01  EOF-FLAG          PIC X VALUE "N".
-       01  FileStatus        pic XX.
+       COPY filestatus.
+      *> run-time input path - defaults to the old hardcoded location
+      *> when the READFILE_INPUT environment variable isn't set
+       01  WS-INPUT-PATH     PIC X(100) VALUE SPACES.
+       01  WS-DEFAULT-PATH   PIC X(100) VALUE "../example.txt".
+
+      *> exception log support
+       01  ExcFileStatus     pic XX.
+       01  WS-EXC-DATE       PIC X(8).
+       01  WS-EXC-TIME       PIC X(8).
+       01  WS-EXC-REASON     PIC X(40).
+      *> control total of records read
+       01  WS-RECORD-COUNT   PIC 9(07) VALUE 0.
+      *> quarantine support for records with the wrong length
+       01  RejFileStatus     pic XX.
+       01  WS-ACTUAL-LEN     PIC 9(04) VALUE 0.
+       01  WS-EXPECTED-LEN   PIC 9(04) VALUE 4.
+       01  WS-REJECT-COUNT   PIC 9(07) VALUE 0.
+       01  WS-REJECT-OPEN    PIC X     VALUE "N".
 
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-program
        MAIN-PROGRAM.
+           PERFORM RESOLVE-INPUT-PATH
            PERFORM INIT-FILE
            PERFORM READ-FILE-LOOP
            PERFORM CLOSE-FILE
            STOP RUN.
 
+       RESOLVE-INPUT-PATH.
+           ACCEPT WS-INPUT-PATH FROM ENVIRONMENT "READFILE_INPUT"
+           IF WS-INPUT-PATH = SPACES
+               MOVE WS-DEFAULT-PATH TO WS-INPUT-PATH
+           END-IF
+           .
+
        INIT-FILE.
            OPEN INPUT InputFile
            if FileStatus not = "00"
                display "error opening file. status=" FileStatus
+               PERFORM DECODE-OPEN-STATUS
+               PERFORM LOG-OPEN-EXCEPTION
                stop run
            end-if
       *>     DISPLAY "Opening file example.txt"
            .
 
+      *> translate a raw file status code to a plain-English reason
+       DECODE-OPEN-STATUS.
+           EVALUATE FileStatus
+               WHEN "35"
+                   MOVE "file not found" TO WS-EXC-REASON
+               WHEN "37"
+                   MOVE "permission denied / invalid open mode"
+                       TO WS-EXC-REASON
+               WHEN "30"
+                   MOVE "permanent I/O error" TO WS-EXC-REASON
+               WHEN "39"
+                   MOVE "file attribute mismatch" TO WS-EXC-REASON
+               WHEN OTHER
+                   MOVE "unrecognized file status" TO WS-EXC-REASON
+           END-EVALUATE
+           .
+
+      *> append a dated entry to the exceptions log so on-call doesn't
+      *> have to go look up what the raw file status code means
+       LOG-OPEN-EXCEPTION.
+           ACCEPT WS-EXC-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-EXC-TIME FROM TIME
+           OPEN EXTEND ExceptionLog
+           IF ExcFileStatus = "35" OR ExcFileStatus = "05"
+               OPEN OUTPUT ExceptionLog
+           END-IF
+           STRING WS-EXC-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-EXC-TIME DELIMITED BY SIZE
+                  " status=" DELIMITED BY SIZE
+                  FileStatus DELIMITED BY SIZE
+                  " path=" DELIMITED BY SIZE
+                  WS-INPUT-PATH DELIMITED BY SIZE
+                  " reason=" DELIMITED BY SIZE
+                  WS-EXC-REASON DELIMITED BY SIZE
+                  INTO ExceptionLine
+           WRITE ExceptionLine
+           CLOSE ExceptionLog
+           .
+
        READ-FILE-LOOP.
            PERFORM UNTIL EOF-FLAG = "Y"
                READ InputFile
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       DISPLAY InputLine
+                       IF WS-ACTUAL-LEN NOT = WS-EXPECTED-LEN
+                           PERFORM QUARANTINE-RECORD
+                       ELSE
+                           DISPLAY InputLine
+                           ADD 1 TO WS-RECORD-COUNT
+                       END-IF
                END-READ
            END-PERFORM
+           DISPLAY WS-RECORD-COUNT " records read"
+           IF WS-REJECT-COUNT > 0
+               DISPLAY WS-REJECT-COUNT " records quarantined"
+           END-IF
+           .
+
+      *> route a record whose length doesn't match the declared record
+      *> length to the reject file along with the reason
+       QUARANTINE-RECORD.
+           IF WS-REJECT-OPEN = "N"
+               OPEN OUTPUT RejectFile
+               MOVE "Y" TO WS-REJECT-OPEN
+           END-IF
+           MOVE SPACES TO RejectLine
+           STRING InputLine(1:WS-ACTUAL-LEN) DELIMITED BY SIZE
+                  " -- expected " DELIMITED BY SIZE
+                  WS-EXPECTED-LEN DELIMITED BY SIZE
+                  " characters, got " DELIMITED BY SIZE
+                  WS-ACTUAL-LEN DELIMITED BY SIZE
+                  INTO RejectLine
+           WRITE RejectLine
+           ADD 1 TO WS-REJECT-COUNT
            .
 
        CLOSE-FILE.
            CLOSE InputFile
+           IF WS-REJECT-OPEN = "Y"
+               CLOSE RejectFile
+           END-IF
       *>     DISPLAY "Done reading file."
            .
