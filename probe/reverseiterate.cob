@@ -5,19 +5,42 @@
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT InputFile 
+               SELECT InputFile
                    ASSIGN TO "../example.txt",
                    ORGANIZATION IS LINE SEQUENTIAL,
                    file status is FileStatus.
 
+               SELECT ReverseFile
+                   ASSIGN TO "reverse-extract.txt",
+                   ORGANIZATION IS LINE SEQUENTIAL,
+                   file status is RevFileStatus.
+
+      *> holds the count of table entries already written to
+      *> ReverseFile by a prior, abended run, so a restart can resume
+      *> the reverse pass rather than redo it from the last entry
+               SELECT CheckpointFile
+                   ASSIGN TO "reverse.ckpt",
+                   ORGANIZATION IS LINE SEQUENTIAL,
+                   file status is CkptFileStatus.
+
            DATA DIVISION.
            FILE SECTION.
            FD  InputFile
                record contains 12 characters.
            01  InputRecord       pic x(200).
 
+      *> one line per table entry, written out in reverse order
+           FD  ReverseFile
+               record contains 40 characters.
+           01  ReverseLine       pic X(40).
+
+           FD  CheckpointFile
+               record contains 5 characters.
+           01  CheckpointRecord  pic 9(5).
+
            WORKING-STORAGE SECTION.
-           01  FileStatus        pic XX.
+           COPY filestatus.
+           01  RevFileStatus     pic XX.
            01  ws-delim          pic X      value ",".
            01  ws-len            PIC 9(4)   value 0.
            01  ws-start          pic 9(4)   value 1.
@@ -25,19 +48,72 @@
            01  ws-count          pic 9(5)   value 0.
            01  ws-char           pic X      value space.
            01  ws-str-len        pic 9(4)   value 0.
+      *> bound by ws-count (already defined above) so SORT-TABLE only
+      *> reorders the entries actually loaded, not the unused slots
            01  ws-table.
-               05 ws-item occurs 50 times.
+               05 ws-item occurs 1 to 50 times depending on ws-count
+                       ascending key is ws-text
+                       indexed by ws-item-idx.
                   10 ws-text     pic X(40).
+
+      *> a second copy of the parsed fields, filled once in
+      *> allocate-table and never touched by SORT-TABLE, so the reverse
+      *> pass can always hand back true last-in-first-out order even
+      *> when the caller asked for ws-table itself to be sorted
+           01  ws-orig-table.
+               05 ws-orig-item occurs 1 to 50 times depending on ws-count.
+                  10 ws-orig-text  pic X(40).
+
+      *> run-time option to sort ws-table before the forward pass -
+      *> REVERSE_SORT of Y/YES/ON turns it on; anything else (including
+      *> unset) leaves ws-table in parse order, same override style as
+      *> ITERATE_DELIM/READFILE_INPUT/STATES_TABLE_FILE
+           01  WS-SORT-ENV       pic X(10)  value spaces.
+           01  WS-SORT-ENABLED   pic X      value "N".
+           01  WS-TABLE-SORTED   pic X      value "N".
+
+      *> support for the SEARCH lookup in lookup-value
+           01  ws-search-value   pic X(40)  value spaces.
+           01  ws-found-flag     pic X      value "N".
+           01  ws-found-index    pic 9(5)   value 0.
+
+      *> checkpoint/restart support for the reverse pass -
+      *> WS-RESTART-DONE is the number of entries already written to
+      *> ReverseFile on a prior run, loaded from CheckpointFile
+           01  CkptFileStatus    pic XX.
+           01  WS-RESTART-DONE   pic 9(5)   value 0.
+           01  WS-DONE-COUNT     pic 9(5)   value 0.
+           01  WS-CKPT-INTERVAL  pic 9(4)   value 10.
            PROCEDURE DIVISION.
       *> cobol-lint CL002 main-proc
            main-proc.
+               perform resolve-sort-option
+               perform load-checkpoint
                perform init-file
                perform allocate-table
+               if WS-SORT-ENABLED = "Y"
+                   perform sort-table
+               end-if
                perform read-chars
+               perform lookup-demo
+               perform reset-checkpoint
                perform close-file
                stop run
            .
 
+      *> pick up the optional sort-before-display switch from the
+      *> environment so a caller that wants ws-table left in parse
+      *> order doesn't need a source change and recompile
+           resolve-sort-option.
+               accept WS-SORT-ENV from environment "REVERSE_SORT"
+               if WS-SORT-ENV = "Y" or WS-SORT-ENV = "YES"
+                       or WS-SORT-ENV = "ON"
+                   move "Y" to WS-SORT-ENABLED
+               else
+                   move "N" to WS-SORT-ENABLED
+               end-if
+           .
+
 
            allocate-table.
                move function length(function trim (InputRecord)) 
@@ -56,40 +132,89 @@
                        add 1 to ws-count
                        compute ws-str-len = ws-index - ws-start
                        if ws-str-len > 0
-                           move spaces 
+                           move spaces
                                to ws-text(ws-count)
                            move inputrecord(ws-start:ws-str-len)
                                to ws-text(ws-count)
                        end-if
                        compute ws-start = ws-index + 1
+                       move ws-text(ws-count) to ws-orig-text(ws-count)
                    else
                        if ws-index = ws-len
                            add 1 to ws-count
                            compute ws-str-len = ws-index - ws-start + 1
-                           move spaces 
+                           move spaces
                                to ws-text(ws-count)
                            move inputrecord(ws-start:ws-str-len)
                                to ws-text(ws-count)
+                           move ws-text(ws-count) to ws-orig-text(ws-count)
                        end-if
                    end-if
                end-perform
            .
 
+      *> orders the parsed fields alphabetically before the forward and
+      *> reverse passes run, so both passes (and the lookup) see the
+      *> same sorted view of the data
+           sort-table.
+               sort ws-item ascending key ws-text
+               move "Y" to WS-TABLE-SORTED
+           .
+
            init-file.
                OPEN INPUT InputFile
                if FileStatus not = "00"
-                   display "error opening file. status=" FileStatus
+                   display "error opening input file. status=" FileStatus
+                   stop run
+               end-if
+      *> resuming a prior run appends to what's already on ReverseFile
+      *> instead of throwing away the entries written before the abend
+               if WS-RESTART-DONE > 0
+                   OPEN EXTEND ReverseFile
+               else
+                   OPEN OUTPUT ReverseFile
+               end-if
+               if RevFileStatus not = "00"
+                   display "error opening reverse-extract.txt. status="
+                       RevFileStatus
+                   close InputFile
                    stop run
                end-if
                read InputFile
                    at end
                        display "no data in file."
                        close InputFile
+                       close ReverseFile
                        stop run
       *>     DISPLAY "Opening file example.txt"
                end-read
            .
 
+      *> reads CheckpointFile (if one exists from a prior abended run)
+      *> to find how many reverse-pass entries are already written
+           load-checkpoint.
+               move 0 to WS-RESTART-DONE
+               OPEN INPUT CheckpointFile
+               if CkptFileStatus = "00"
+                   read CheckpointFile
+                       at end
+                           move 0 to WS-RESTART-DONE
+                       not at end
+                           move CheckpointRecord to WS-RESTART-DONE
+                   end-read
+                   close CheckpointFile
+               end-if
+           .
+
+      *> a clean end-to-end run leaves no outstanding checkpoint behind,
+      *> so the next invocation starts its reverse pass from the top
+           reset-checkpoint.
+               move 0 to CheckpointRecord
+               OPEN OUTPUT CheckpointFile
+               write CheckpointRecord
+               CLOSE CheckpointFile
+           .
+
            read-chars.
 
                display "forward loop: "
@@ -99,13 +224,84 @@
 
       *>     note:  reverse loop
                display "reverse loop"
-               perform varying ws-index from ws-count by -1 until ws-index = 0
-                   display "test " ws-index ": " ws-text(ws-index)
+               if WS-RESTART-DONE > 0
+                   display "resuming reverse pass after "
+                       WS-RESTART-DONE " item(s)"
+               end-if
+               move WS-RESTART-DONE to WS-DONE-COUNT
+               compute ws-index = ws-count - WS-RESTART-DONE
+      *> always taken from ws-orig-table, never ws-table, so the
+      *> reverse pass stays last-in-first-out against the order the
+      *> fields were parsed in even when ws-table itself got sorted
+               perform varying ws-index from ws-index by -1 until ws-index = 0
+                   display "test " ws-index ": " ws-orig-text(ws-index)
+                   move ws-orig-text(ws-index) to ReverseLine
+                   write ReverseLine
+                   add 1 to WS-DONE-COUNT
+                   if function mod(WS-DONE-COUNT, WS-CKPT-INTERVAL) = 0
+                       perform save-checkpoint
+                   end-if
                end-perform
            .
 
+      *> periodically persists the count of reverse-pass entries
+      *> written so far, so a later restart can skip past them
+           save-checkpoint.
+               move WS-DONE-COUNT to CheckpointRecord
+               OPEN OUTPUT CheckpointFile
+               write CheckpointRecord
+               CLOSE CheckpointFile
+           .
+
+      *> exercises lookup-value against the value already loaded into
+      *> the last table slot, so the lookup path gets run even when
+      *> nothing outside this program asks for one
+           lookup-demo.
+               if ws-count > 0
+                   move ws-text(ws-count) to ws-search-value
+                   perform lookup-value
+                   if ws-found-flag = "Y"
+                       display "lookup: found '"
+                           function trim(ws-search-value)
+                           "' at item " ws-found-index
+                   else
+                       display "lookup: '"
+                           function trim(ws-search-value)
+                           "' not found"
+                   end-if
+               end-if
+           .
+
+      *> SEARCH for ws-search-value in ws-table; when REVERSE_SORT left
+      *> ws-table sorted (WS-TABLE-SORTED = "Y") a binary SEARCH ALL is
+      *> used instead of the sequential SEARCH, since ws-table is only
+      *> ever ascending-key-ordered by SORT-TABLE in that case
+           lookup-value.
+               move "N" to ws-found-flag
+               move 0 to ws-found-index
+               set ws-item-idx to 1
+               if WS-TABLE-SORTED = "Y"
+                   search all ws-item
+                       at end
+                           move "N" to ws-found-flag
+                       when ws-text(ws-item-idx) = ws-search-value
+                           move "Y" to ws-found-flag
+                           set ws-found-index to ws-item-idx
+                   end-search
+               else
+                   search ws-item
+                       at end
+                           move "N" to ws-found-flag
+                       when ws-text(ws-item-idx) = ws-search-value
+                           move "Y" to ws-found-flag
+                           set ws-found-index to ws-item-idx
+                   end-search
+               end-if
+           .
+
            close-file.
                close InputFile
+               close ReverseFile
       *>     DISPLAY "Done reading file."
            .
 
