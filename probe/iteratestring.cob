@@ -5,50 +5,263 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile 
+           SELECT InputFile
                ASSIGN TO "../example.txt",
                ORGANIZATION IS LINE SEQUENTIAL,
                file status is FileStatus.
 
+           SELECT OutputFile
+               ASSIGN TO "parsed-extract.txt",
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is OutFileStatus.
+
+      *> holds the number of the last input record fully processed, so
+      *> a restart after an abend can skip what's already been done
+      *> instead of reprocessing the file from record one
+           SELECT CheckpointFile
+               ASSIGN TO "iterate.ckpt",
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is CkptFileStatus.
+
+      *> page-formatted report of the split results, for a print queue
+      *> or PDF instead of raw terminal scrollback
+           SELECT ReportFile
+               ASSIGN TO "split-report.txt",
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is RptFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile
            record contains 12 characters.
        01  InputRecord       PIC X(200).
 
+      *> one output record per input line, one field per defined
+      *> column of ws-table, for a downstream program to consume
+       FD  OutputFile.
+       01  OUTPUT-RECORD.
+           05 OUT-ITEM occurs 1 to 500 times depending on ws-count.
+              10 OUT-TEXT      pic X(80).
+
+      *> carries the last-used report page number alongside the record
+      *> number, so a resumed run continues the page sequence in
+      *> split-report.txt instead of restarting at page one while
+      *> appending to a report that already has page one in it
+       FD  CheckpointFile
+           record contains 10 characters.
+       01  CheckpointRecord.
+           05 CKPT-RECORD-NUM   pic 9(7).
+           05 CKPT-PAGE-NUM     pic 9(3).
+
+       FD  ReportFile
+           record contains 132 characters.
+       01  ReportLine        pic X(132).
+
        WORKING-STORAGE SECTION.
-       01  FileStatus        pic XX.
+       COPY filestatus.
+       01  OutFileStatus     pic XX.
+       01  EOF-FLAG          pic X      value "N".
        01  ws-delim          pic X      value ",".
+      *> run-time delimiter override - ITERATE_DELIM may be a literal
+      *> character or one of the keywords COMMA/PIPE/TAB/SEMI
+       01  WS-DELIM-ENV      pic X(10)  value spaces.
        01  ws-len            PIC 9(4)   value 0.
        01  ws-start          pic 9(4)   value 1.
        01  ws-end            pic 9(4)   value 0.
        01  ws-count          pic 9(4)   value 0.
        01  ws-char           pic X.
        01  ws-field-len      pic 9(4)   value 0.
+       01  WS-FIELD-CAPACITY pic 9(4)   value 80.
+      *> table grows with the record instead of a fixed 50-entry cap;
+      *> ws-count (already defined above) drives the current size
        01  ws-table.
-           05 ws-item occurs 50 times.
-              10 ws-text     pic X(40).
+           05 ws-item occurs 1 to 500 times depending on ws-count.
+              10 ws-text     pic X(80).
+
+      *> expected column count per record type, keyed by the value of
+      *> the first field - add an entry here for each new record type
+       01  WS-SCHEMA-TABLE.
+           05 FILLER         pic X(10) value "HDR".
+           05 FILLER         pic 9(02) value 03.
+           05 FILLER         pic X(10) value "DTL".
+           05 FILLER         pic 9(02) value 05.
+           05 FILLER         pic X(10) value "TRL".
+           05 FILLER         pic 9(02) value 02.
+       01  WS-SCHEMA-ENTRIES redefines WS-SCHEMA-TABLE.
+           05 WS-SCHEMA-ENTRY occurs 3 times.
+              10 WS-SCHEMA-TYPE pic X(10).
+              10 WS-SCHEMA-COLS pic 9(02).
+       01  WS-SCHEMA-IDX     pic 9(02) value 0.
+       01  WS-SCHEMA-FOUND   pic X     value "N".
+       01  WS-EXPECTED-COLS  pic 9(02) value 0.
+
+      *> checkpoint/restart support - WS-RESTART-COUNT is the record
+      *> number to resume after, loaded from CheckpointFile at startup;
+      *> WS-RECORD-NUM tracks the current record as the file is read
+       01  CkptFileStatus    pic XX.
+       01  WS-RESTART-COUNT  pic 9(7)  value 0.
+       01  WS-RECORD-NUM     pic 9(7)  value 0.
+       01  WS-CKPT-INTERVAL  pic 9(4)  value 100.
+
+      *> page-formatted report support - a title/run-date header is
+      *> written at the top of every page, with WS-LINES-PER-PAGE
+      *> detail lines per page before the next header
+       01  RptFileStatus     pic XX.
+       01  WS-RUN-DATE       pic X(8)  value spaces.
+       01  WS-REPORT-TITLE   pic X(40) value "SPLIT RESULTS REPORT".
+       01  WS-PAGE-NUM       pic 9(03) value 0.
+       01  WS-LINE-COUNT     pic 9(03) value 0.
+       01  WS-LINES-PER-PAGE pic 9(03) value 20.
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-program
        MAIN-PROGRAM.
+           PERFORM RESOLVE-DELIMITER
+           PERFORM RESOLVE-RUN-DATE
+           PERFORM LOAD-CHECKPOINT
            PERFORM INIT-FILE
-           PERFORM READ-CHARS
+           PERFORM SKIP-TO-CHECKPOINT
+           PERFORM READ-RECORD-LOOP
+           PERFORM RESET-CHECKPOINT
            PERFORM CLOSE-FILE
            STOP RUN.
 
+      *> stamps every report page with the date the job actually ran,
+      *> rather than leaving that to be inferred from the file's
+      *> modification time
+       RESOLVE-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           .
+
+      *> pick the field delimiter up from the environment so pipe or
+      *> semicolon extracts don't need a source change and recompile
+       RESOLVE-DELIMITER.
+           ACCEPT WS-DELIM-ENV FROM ENVIRONMENT "ITERATE_DELIM"
+           EVALUATE WS-DELIM-ENV
+               WHEN SPACES
+                   MOVE "," TO WS-DELIM
+               WHEN "COMMA"
+                   MOVE "," TO WS-DELIM
+               WHEN "PIPE"
+                   MOVE "|" TO WS-DELIM
+               WHEN "SEMI"
+                   MOVE ";" TO WS-DELIM
+               WHEN "TAB"
+                   MOVE X"09" TO WS-DELIM
+               WHEN OTHER
+                   MOVE WS-DELIM-ENV(1:1) TO WS-DELIM
+           END-EVALUATE
+           .
+
        INIT-FILE.
            OPEN INPUT InputFile
-           if FileStatus not = "00"
-               display "error opening file. status=" FileStatus
-               stop run
-           end-if
-           read InputFile
-               at end
-                   display "no data in file."
-                   close InputFile
-                   stop run
-      *>     DISPLAY "Opening file example.txt"
-           end-read
+           IF FileStatus NOT = "00"
+               DISPLAY "error opening input file. status=" FileStatus
+               STOP RUN
+           END-IF
+      *> resuming a prior run appends to what's already on OutputFile
+      *> instead of truncating the records written before the abend
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND OutputFile
+           ELSE
+               OPEN OUTPUT OutputFile
+           END-IF
+           IF OutFileStatus NOT = "00"
+               DISPLAY "error opening output file. status=" OutFileStatus
+               STOP RUN
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND ReportFile
+           ELSE
+               OPEN OUTPUT ReportFile
+           END-IF
+           IF RptFileStatus NOT = "00"
+               DISPLAY "error opening report file. status=" RptFileStatus
+               STOP RUN
+           END-IF
+           .
+
+      *> reads CheckpointFile (if one exists from a prior abended run)
+      *> to find the last record number fully processed and the last
+      *> report page number written, so both resume in step
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 0 TO WS-PAGE-NUM
+           OPEN INPUT CheckpointFile
+           IF CkptFileStatus = "00"
+               READ CheckpointFile
+                   AT END
+                       MOVE 0 TO WS-RESTART-COUNT
+                       MOVE 0 TO WS-PAGE-NUM
+                   NOT AT END
+                       MOVE CKPT-RECORD-NUM TO WS-RESTART-COUNT
+                       MOVE CKPT-PAGE-NUM TO WS-PAGE-NUM
+               END-READ
+               CLOSE CheckpointFile
+           END-IF
+           .
+
+      *> reads and discards the records already accounted for by the
+      *> checkpoint so READ-RECORD-LOOP resumes right after them;
+      *> WS-RECORD-NUM is left sitting on WS-RESTART-COUNT itself, not
+      *> one past it, since READ-RECORD-LOOP's own ADD 1 TO
+      *> WS-RECORD-NUM on the first post-resume read is what advances
+      *> it to the next record actually processed
+       SKIP-TO-CHECKPOINT.
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "resuming after record " WS-RESTART-COUNT
+               PERFORM VARYING WS-RECORD-NUM FROM 1 BY 1
+                       UNTIL WS-RECORD-NUM > WS-RESTART-COUNT
+                          OR EOF-FLAG = "Y"
+                   READ InputFile
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                   END-READ
+               END-PERFORM
+               IF EOF-FLAG NOT = "Y"
+                   COMPUTE WS-RECORD-NUM = WS-RESTART-COUNT
+               END-IF
+           END-IF
+           .
+
+      *> drives READ-CHARS over every record in the file, not just
+      *> the first
+       READ-RECORD-LOOP.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ InputFile
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUM
+                       PERFORM READ-CHARS
+                       PERFORM SAVE-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+           .
+
+      *> periodically persists the current record number so a later
+      *> restart doesn't have to reread the whole file from scratch
+       SAVE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-NUM, WS-CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           MOVE WS-RECORD-NUM TO CKPT-RECORD-NUM
+           MOVE WS-PAGE-NUM TO CKPT-PAGE-NUM
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile
+           .
+
+      *> a clean end-to-end run leaves no outstanding checkpoint behind,
+      *> so the next invocation starts from record one and page one again
+       RESET-CHECKPOINT.
+           MOVE 0 TO CKPT-RECORD-NUM
+           MOVE 0 TO CKPT-PAGE-NUM
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile
            .
 
        READ-CHARS.
@@ -65,6 +278,7 @@
                        MOVE SPACES TO WS-Text(WS-Count)
                        MOVE InputRecord(WS-Start:WS-Field-Len)
                            TO WS-Text(WS-Count)
+                       PERFORM CHECK-FIELD-TRUNCATION
                    END-IF
                    COMPUTE WS-Start = WS-End + 1
                ELSE
@@ -74,18 +288,98 @@
                        MOVE SPACES TO WS-Text(WS-Count)
                        MOVE InputRecord(WS-Start:WS-Field-Len)
                            TO WS-Text(WS-Count)
+                       PERFORM CHECK-FIELD-TRUNCATION
                    END-IF
                END-IF
            END-PERFORM
 
+           perform VALIDATE-COLUMN-COUNT
+
            display "split results:"
            perform varying ws-end from 1 by 1 until ws-end > ws-count
                display "item " ws-end ": " ws-text(ws-end)
+               perform WRITE-REPORT-DETAIL
+           end-perform
+
+           perform WRITE-OUTPUT-RECORD
+           .
+
+      *> starts a new report page, with a title/run-date header, each
+      *> time the page fills or the report is just starting
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE SPACES TO ReportLine
+           STRING WS-REPORT-TITLE DELIMITED BY SIZE
+                  "  RUN DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  "  PAGE: " DELIMITED BY SIZE
+                  WS-PAGE-NUM DELIMITED BY SIZE
+                  INTO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           .
+
+      *> writes one split-field line to the report, starting a fresh
+      *> page first whenever the current page is full
+       WRITE-REPORT-DETAIL.
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           MOVE SPACES TO ReportLine
+           STRING "item " DELIMITED BY SIZE
+                  WS-End DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-Text(WS-End) DELIMITED BY SIZE
+                  INTO ReportLine
+           WRITE ReportLine
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *> warn rather than silently drop data when a field is wider
+      *> than a table entry can hold
+       CHECK-FIELD-TRUNCATION.
+           IF WS-Field-Len > WS-FIELD-CAPACITY
+               DISPLAY "truncation warning: field " WS-Count
+                       " is " WS-Field-Len " characters, kept only "
+                       WS-FIELD-CAPACITY
+           END-IF
+           .
+
+      *> flag records with too many or too few columns for the record
+      *> type found in WS-Text(1), rather than accepting them silently
+       VALIDATE-COLUMN-COUNT.
+           MOVE "N" TO WS-SCHEMA-FOUND
+           PERFORM VARYING WS-SCHEMA-IDX FROM 1 BY 1
+                   UNTIL WS-SCHEMA-IDX > 3
+               IF WS-SCHEMA-TYPE(WS-SCHEMA-IDX) = WS-Text(1)
+                   MOVE WS-SCHEMA-COLS(WS-SCHEMA-IDX) TO WS-EXPECTED-COLS
+                   MOVE "Y" TO WS-SCHEMA-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-SCHEMA-FOUND = "Y" AND WS-COUNT NOT = WS-EXPECTED-COLS
+               DISPLAY "schema warning: record type " WS-Text(1)
+                       " has " WS-Count " column(s), expected "
+                       WS-Expected-Cols
+           END-IF
+           .
+
+      *> persist the parsed fields for this input record as a fixed
+      *> layout record, one column per entry in ws-table
+       WRITE-OUTPUT-RECORD.
+           MOVE SPACES TO OUTPUT-RECORD
+           perform varying ws-end from 1 by 1 until ws-end > ws-count
+               MOVE WS-Text(WS-End) TO OUT-TEXT(WS-End)
            end-perform
+           WRITE OUTPUT-RECORD
            .
 
        CLOSE-FILE.
            CLOSE InputFile
+           CLOSE OutputFile
+           CLOSE ReportFile
       *>     DISPLAY "Done reading file."
            .
 
