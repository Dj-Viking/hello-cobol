@@ -0,0 +1,71 @@
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITERSCAN.
+      *> CALLable version of probe/iteratestring.cob's per-record read
+      *> loop, for use by a control program that needs the count of
+      *> records iteratestring.cob would parse without also pulling in
+      *> its field-splitting, output file, and report generation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InputFile
+      *> DYNAMIC required so WS-INPUT-PATH's runtime content is used
+      *> under -std=ibm, not a compile-time-derived name
+               ASSIGN TO DYNAMIC WS-INPUT-PATH,
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InputFile
+           record contains 12 characters.
+       01  InputRecord       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-FLAG          PIC X VALUE "N".
+       COPY filestatus.
+       01  WS-INPUT-PATH     PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PATH           PIC X(100).
+       01  LK-RECORD-COUNT   PIC 9(07).
+       01  LK-OPEN-OK        PIC X.
+
+       PROCEDURE DIVISION USING LK-PATH LK-RECORD-COUNT LK-OPEN-OK.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           MOVE LK-PATH TO WS-INPUT-PATH
+           MOVE 0 TO LK-RECORD-COUNT
+           MOVE "Y" TO LK-OPEN-OK
+           PERFORM INIT-FILE
+           IF LK-OPEN-OK = "Y"
+               PERFORM READ-RECORD-LOOP
+               PERFORM CLOSE-FILE
+           END-IF
+           GOBACK.
+
+       INIT-FILE.
+           OPEN INPUT InputFile
+           IF FileStatus NOT = "00"
+               DISPLAY "error opening file. status=" FileStatus
+               MOVE "N" TO LK-OPEN-OK
+           END-IF
+           .
+
+      *> every record that reaches iteratestring.cob's READ-CHARS is
+      *> counted, since that program parses every record it reads
+      *> without skipping any on length or content
+       READ-RECORD-LOOP.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ InputFile
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LK-RECORD-COUNT
+               END-READ
+           END-PERFORM
+           .
+
+       CLOSE-FILE.
+           CLOSE InputFile
+           .
