@@ -2,64 +2,393 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. table.
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> ASSIGN TO DYNAMIC a data-name so the reference file location
+      *> can be overridden at run time (see RESOLVE-STATES-PATH)
+      *> instead of being baked in at compile time - DYNAMIC is
+      *> required here, or under -std=ibm the assignment resolves to a
+      *> compile-time name instead of WS-STATES-PATH's runtime content
+               SELECT StatesFile
+                   ASSIGN TO DYNAMIC WS-STATES-PATH,
+                   ORGANIZATION IS LINE SEQUENTIAL,
+                   file status is StatesFileStatus.
+
+               SELECT AuditFile
+                   ASSIGN TO "audit.log",
+                   ORGANIZATION IS LINE SEQUENTIAL,
+                   file status is AuditFileStatus.
+
            DATA DIVISION.
-               WORKING-STORAGE SECTION.
-               01 ws-index                 pic 9(5)    value 0.
-               01 ws-len                   pic s9(5)   value 0.
-               01  states-table.
-                   05  filler              pic s9(5)   value 00001.
-                   05  filler              pic x(7)    value "00000,0002".
-                   05  filler              pic s9(5)   value 00001.
-                   05  filler              pic x(7)    value "00001,0003".
-               01  rdf-states-table redefines states-table.
-                   05  state-group  occurs 5 times.
-                       10  state-code      pic s9(5).
-                       10  state-name      pic x(7).
+           FILE SECTION.
+      *> one state or territory per record: 5-digit code, comma,
+      *> 24-character name (wide enough for "District of Columbia")
+           FD  StatesFile
+               record contains 30 characters.
+           01  STATES-RECORD.
+               05  SR-CODE             pic 9(05).
+               05  FILLER              pic X      value ",".
+               05  SR-NAME             pic X(24).
+
+      *> dated before/after entries for updates made in proc
+           FD  AuditFile
+               record contains 132 characters.
+           01  AuditLine           pic X(132).
+
+           WORKING-STORAGE SECTION.
+           01 ws-index                 pic 9(5)    value 0.
+           01 ws-len                   pic s9(5)   value 0.
+           01  StatesFileStatus        pic XX.
+           01  EOF-FLAG                pic X       value "N".
+      *> run-time reference file path - defaults to the old hardcoded
+      *> location when STATES_TABLE_FILE isn't set in the environment
+           01  WS-STATES-PATH          pic X(100)  value spaces.
+           01  WS-DEFAULT-STATES-PATH  pic X(100)  value "../states.dat".
+
+      *> table is sized to the number of records actually loaded from
+      *> StatesFile rather than a fixed 5-entry cap; 60 covers the 50
+      *> states, DC, and the principal US territories with headroom
+           01  states-table.
+               05  state-group occurs 1 to 60 times depending on ws-len
+                       indexed by ws-idx.
+                   10  state-code      pic s9(5).
+                   10  state-name      pic x(24).
+
+      *> parameters for the CALL to STATELOOKUP
+           01  LKP-MODE                pic X       value space.
+           01  LKP-CODE                pic s9(5)   value 0.
+           01  LKP-NAME                pic X(24)   value spaces.
+           01  LKP-FOUND               pic X       value "N".
+           01  LKP-OPEN-OK             pic X       value "Y".
+
+      *> duplicate/range validation for add/change maintenance
+           01  WS-NEW-CODE             pic s9(5)   value 0.
+           01  WS-MIN-CODE             pic s9(5)   value 1.
+           01  WS-MAX-CODE             pic s9(5)   value 99999.
+           01  WS-VALID-UPDATE         pic X       value "Y".
+           01  WS-OLD-CODE             pic s9(5)   value 0.
+      *> entry being edited is excluded from its own duplicate check;
+      *> 0 excludes nothing, used when adding a brand new entry
+           01  WS-SKIP-INDEX           pic s9(5)   value 0.
+
+      *> audit trail support for maintenance-menu's updates
+           01  AuditFileStatus         pic XX.
+           01  WS-AUDIT-DATE           pic X(8).
+           01  WS-AUDIT-TIME           pic X(8).
+           01  WS-AUDIT-OP             pic X(8)    value spaces.
+           01  WS-AUDIT-RESULT         pic X(8).
+           01  WS-OLD-NAME             pic X(24)   value spaces.
+           01  WS-NEW-NAME             pic X(24)   value spaces.
+
+      *> interactive maintenance menu for add/change/delete/inquire
+           01  WS-MENU-CHOICE          pic X       value space.
+           01  WS-MENU-DONE            pic X       value "N".
+           01  WS-INPUT-CODE           pic s9(5)   value 0.
+           01  WS-INPUT-NAME           pic X(24)   value spaces.
+           01  WS-FOUND-INDEX          pic s9(5)   value 0.
+
            PROCEDURE DIVISION.
       *> cobol-lint CL002 main-program
            main-program.
-               perform proc
+               perform resolve-states-path
+               perform load-states-table
+               perform maintenance-menu
+               perform lookup-demo
                stop run.
-           proc.
-               compute state-code(1) = state-code(1) + 1
-               move "blah" to state-name(1)
-
-      *>         kind of a weird way to check how many fields are currently
-      *>         on the table
-               perform varying ws-index 
-               from 1 by 1 
-               until ws-index = 5
-                   if state-name(ws-index) is not zeros
-                       compute ws-len = ws-len + 1;
-                   end-if
+
+           resolve-states-path.
+               ACCEPT WS-STATES-PATH FROM ENVIRONMENT "STATES_TABLE_FILE"
+               IF WS-STATES-PATH = SPACES
+                   MOVE WS-DEFAULT-STATES-PATH TO WS-STATES-PATH
+               END-IF
+               .
+
+      *> reads StatesFile into states-table, one entry per record, in
+      *> place of the old hardcoded FILLER VALUE clauses
+           load-states-table.
+               move 0 to ws-len
+               OPEN INPUT StatesFile
+               if StatesFileStatus not = "00"
+                   display "error opening states file. status="
+                       StatesFileStatus
+                   stop run
+               end-if
+               perform until EOF-FLAG = "Y"
+                   read StatesFile
+                       at end
+                           move "Y" to EOF-FLAG
+                       not at end
+                           add 1 to ws-len
+                           move SR-CODE to state-code(ws-len)
+                           move SR-NAME to state-name(ws-len)
+                   end-read
+               end-perform
+               close StatesFile
+               .
+
+      *> interactive add/change/delete/inquire maintenance for
+      *> states-table, so a bad code or name can be corrected at a
+      *> terminal instead of editing StatesFile by hand and rerunning
+           maintenance-menu.
+               move "N" to WS-MENU-DONE
+               perform until WS-MENU-DONE = "Y"
+                   display "============================="
+                   display "states-table maintenance menu"
+                   display "  A - add a state"
+                   display "  C - change a state"
+                   display "  D - delete a state"
+                   display "  I - inquire (0 lists all)"
+                   display "  X - exit menu"
+                   display "-----------------------------"
+                   display "selection: " with no advancing
+                   accept WS-MENU-CHOICE
+                   evaluate WS-MENU-CHOICE
+                       when "A"
+                       when "a"
+                           perform add-state
+                       when "C"
+                       when "c"
+                           perform change-state
+                       when "D"
+                       when "d"
+                           perform delete-state
+                       when "I"
+                       when "i"
+                           perform inquire-state
+                       when "X"
+                       when "x"
+                           move "Y" to WS-MENU-DONE
+                       when other
+                           display "invalid selection"
+                   end-evaluate
                end-perform
+               .
 
-               display "the length: " ws-len
-               display "============="
-      *>         display "len: " function length(states-table)
-      *>         display "name: [" state-name(1)"],["state-code(1) "]"
-      *>         display state-code(1)
-
-               perform varying ws-index 
-               from 1 by 1 
-               until ws-index = ws-len
-                   if ws-index = 1
-                       compute state-code(ws-index) = 
-                           state-code(ws-index) + 1
+           add-state.
+               if ws-len not < 60
+                   display "states-table is full - cannot add another "
+                           "entry"
+               else
+                   display "new state code: " with no advancing
+                   accept WS-INPUT-CODE
+                   display "new state name: " with no advancing
+                   accept WS-INPUT-NAME
+                   move WS-INPUT-CODE to WS-NEW-CODE
+                   move 0 to WS-SKIP-INDEX
+                   move 0 to WS-OLD-CODE
+                   move spaces to WS-OLD-NAME
+                   perform validate-state-update
+                   move "ADD" to WS-AUDIT-OP
+                   if WS-VALID-UPDATE = "Y"
+                       add 1 to ws-len
+                       move WS-INPUT-CODE to state-code(ws-len)
+                       move WS-INPUT-NAME to state-name(ws-len)
+                       move WS-INPUT-NAME to WS-NEW-NAME
+                       move "ADDED" to WS-AUDIT-RESULT
+                       perform write-audit-record
+                       perform save-states-table
+                       display "state code " WS-INPUT-CODE " added"
+                   else
+                       move 0 to WS-NEW-CODE
+                       move spaces to WS-NEW-NAME
+                       move "REJECTED" to WS-AUDIT-RESULT
+                       perform write-audit-record
+                   end-if
+               end-if
+               .
+
+           change-state.
+               display "state code to change: " with no advancing
+               accept WS-INPUT-CODE
+               perform find-state-index
+               if WS-FOUND-INDEX = 0
+                   display "state code " WS-INPUT-CODE " not found"
+               else
+                   move state-code(WS-FOUND-INDEX) to WS-OLD-CODE
+                   move state-name(WS-FOUND-INDEX) to WS-OLD-NAME
+                   display "new state code (same code keeps it "
+                           "unchanged): " with no advancing
+                   accept WS-INPUT-CODE
+                   display "new state name: " with no advancing
+                   accept WS-INPUT-NAME
+                   move WS-INPUT-CODE to WS-NEW-CODE
+                   move WS-FOUND-INDEX to WS-SKIP-INDEX
+                   perform validate-state-update
+                   move "CHANGE" to WS-AUDIT-OP
+                   if WS-VALID-UPDATE = "Y"
+                       move WS-INPUT-CODE to state-code(WS-FOUND-INDEX)
+                       move WS-INPUT-NAME to state-name(WS-FOUND-INDEX)
+                       move WS-INPUT-NAME to WS-NEW-NAME
+                       move "CHANGED" to WS-AUDIT-RESULT
+                       perform write-audit-record
+                       perform save-states-table
+                       display "state code " WS-OLD-CODE " updated"
+                   else
+                       move WS-OLD-CODE to WS-NEW-CODE
+                       move WS-OLD-NAME to WS-NEW-NAME
+                       move "REJECTED" to WS-AUDIT-RESULT
+                       perform write-audit-record
+                   end-if
+               end-if
+               .
+
+           delete-state.
+               display "state code to delete: " with no advancing
+               accept WS-INPUT-CODE
+               perform find-state-index
+               if WS-FOUND-INDEX = 0
+                   display "state code " WS-INPUT-CODE " not found"
+               else
+                   move state-code(WS-FOUND-INDEX) to WS-OLD-CODE
+                   move state-name(WS-FOUND-INDEX) to WS-OLD-NAME
+                   perform varying ws-index from WS-FOUND-INDEX by 1
+                           until ws-index = ws-len
+                       move state-code(ws-index + 1)
+                           to state-code(ws-index)
+                       move state-name(ws-index + 1)
+                           to state-name(ws-index)
+                   end-perform
+                   subtract 1 from ws-len
+                   move 0 to WS-NEW-CODE
+                   move spaces to WS-NEW-NAME
+                   move "DELETE" to WS-AUDIT-OP
+                   move "DELETED" to WS-AUDIT-RESULT
+                   perform write-audit-record
+                   perform save-states-table
+                   display "state code " WS-OLD-CODE " deleted"
+               end-if
+               .
+
+           inquire-state.
+               display "state code to inquire (0 lists all): "
+                       with no advancing
+               accept WS-INPUT-CODE
+               if WS-INPUT-CODE = 0
+                   perform varying ws-index from 1 by 1
+                           until ws-index > ws-len
+                       display state-code(ws-index) " "
+                               state-name(ws-index)
+                   end-perform
+               else
+                   perform find-state-index
+                   if WS-FOUND-INDEX = 0
+                       display "state code " WS-INPUT-CODE " not found"
+                   else
+                       display state-code(WS-FOUND-INDEX) " "
+                               state-name(WS-FOUND-INDEX)
+                   end-if
+               end-if
+               .
+
+      *> locates WS-INPUT-CODE in states-table, leaving WS-FOUND-INDEX
+      *> at 0 when no entry holds that code
+           find-state-index.
+               move 0 to WS-FOUND-INDEX
+               perform varying ws-index from 1 by 1 until ws-index > ws-len
+                   if state-code(ws-index) = WS-INPUT-CODE
+                       move ws-index to WS-FOUND-INDEX
                    end-if
-                   display "=========="
-                   display "name: " state-name(ws-index)
-                   display "code: " state-code(ws-index)
-                   display "=========="
                end-perform
-*> 
-      *>         end-perform
-           .
-      *>         perform varying ws-index
-      *>             from 1 by 1
-      *>             until ws-index = function length(states-table) 
-*> 
-      *>                 display "blah"
-      *>                 display 'state-code(1) : ' state-code(ws-index).
-      *>                 display 'state-name(1) : ' state-name(ws-index).
+               .
+
+      *> range and duplicate checks for an add/change - rejects codes
+      *> outside WS-MIN-CODE/WS-MAX-CODE and codes already held by a
+      *> different entry in states-table (WS-SKIP-INDEX excludes the
+      *> entry being changed from the duplicate check)
+           validate-state-update.
+               move "Y" to WS-VALID-UPDATE
+               if WS-NEW-CODE < WS-MIN-CODE or WS-NEW-CODE > WS-MAX-CODE
+                   move "N" to WS-VALID-UPDATE
+                   display "state code " WS-NEW-CODE " is out of range"
+               end-if
+               if WS-VALID-UPDATE = "Y"
+                   perform varying ws-index from 1 by 1
+                           until ws-index > ws-len
+                       if ws-index not = WS-SKIP-INDEX
+                               and state-code(ws-index) = WS-NEW-CODE
+                           move "N" to WS-VALID-UPDATE
+                           display "state code " WS-NEW-CODE
+                                   " is already in use"
+                       end-if
+                   end-perform
+               end-if
+               .
 
+      *> rewrites StatesFile from states-table so a maintenance change
+      *> persists for the next run instead of only living in memory
+           save-states-table.
+               OPEN OUTPUT StatesFile
+               if StatesFileStatus not = "00"
+                   display "error rewriting states file. status="
+                       StatesFileStatus
+                   stop run
+               end-if
+               perform varying ws-index from 1 by 1 until ws-index > ws-len
+                   move state-code(ws-index) to SR-CODE
+                   move state-name(ws-index) to SR-NAME
+                   write STATES-RECORD
+               end-perform
+               close StatesFile
+               .
+
+      *> append a dated before/after entry to the audit log for a
+      *> maintenance-menu add/change/delete
+           write-audit-record.
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               OPEN EXTEND AuditFile
+               IF AuditFileStatus = "35" OR AuditFileStatus = "05"
+                   OPEN OUTPUT AuditFile
+               END-IF
+               MOVE SPACES TO AuditLine
+               STRING WS-AUDIT-DATE DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-AUDIT-TIME DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-AUDIT-OP DELIMITED BY SIZE
+                      " code " DELIMITED BY SIZE
+                      WS-OLD-CODE DELIMITED BY SIZE
+                      " -> " DELIMITED BY SIZE
+                      WS-NEW-CODE DELIMITED BY SIZE
+                      " name [" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-OLD-NAME) DELIMITED BY SIZE
+                      "] -> [" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NEW-NAME) DELIMITED BY SIZE
+                      "] " DELIMITED BY SIZE
+                      WS-AUDIT-RESULT DELIMITED BY SIZE
+                      INTO AuditLine
+               WRITE AuditLine
+               CLOSE AuditFile
+               .
+
+      *> exercises the callable code/name lookup in STATELOOKUP so any
+      *> other program can resolve a state code or name the same way
+           lookup-demo.
+               move "C" to LKP-MODE
+               move 5 to LKP-CODE
+               call "STATELOOKUP" using LKP-MODE LKP-CODE
+                   LKP-NAME LKP-FOUND LKP-OPEN-OK
+               if LKP-OPEN-OK not = "Y"
+                   display "lookup unavailable: unable to open states data"
+               else
+                   if LKP-FOUND = "Y"
+                       display "code " LKP-CODE " -> " LKP-NAME
+                   else
+                       display "code " LKP-CODE " not found"
+                   end-if
+               end-if
+
+               move "N" to LKP-MODE
+               move "Texas" to LKP-NAME
+               call "STATELOOKUP" using LKP-MODE LKP-CODE
+                   LKP-NAME LKP-FOUND LKP-OPEN-OK
+               if LKP-OPEN-OK not = "Y"
+                   display "lookup unavailable: unable to open states data"
+               else
+                   if LKP-FOUND = "Y"
+                       display LKP-NAME " -> code " LKP-CODE
+                   else
+                       display LKP-NAME " not found"
+                   end-if
+               end-if
+           .
