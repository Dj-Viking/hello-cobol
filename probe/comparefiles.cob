@@ -0,0 +1,217 @@
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. readfile.
+      *> Multi-file mode for the readfile family: reads two extracts
+      *> line-by-line in lockstep (e.g. today's extract against
+      *> yesterday's) and writes a differences report, since a single
+      *> SELECT InputFile against one hardcoded file can't compare two
+      *> extracts against each other.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> DYNAMIC required on both so WS-PATH-A/WS-PATH-B's runtime
+      *> content is used under -std=ibm, not a compile-time-derived name
+           SELECT FileA
+               ASSIGN TO DYNAMIC WS-PATH-A,
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is FileAStatus.
+
+           SELECT FileB
+               ASSIGN TO DYNAMIC WS-PATH-B,
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is FileBStatus.
+
+           SELECT DiffFile
+               ASSIGN TO "compare-diff.txt",
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is DiffFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FileA
+           record contains 200 characters.
+       01  LineA             PIC X(200).
+
+       FD  FileB
+           record contains 200 characters.
+       01  LineB             PIC X(200).
+
+      *> one entry per differing or unmatched line - wide enough to
+      *> hold both full-length lines plus the label text around them
+       FD  DiffFile
+           record contains 420 characters.
+       01  DiffLine          PIC X(420).
+
+       WORKING-STORAGE SECTION.
+      *> run-time input paths - default to today's/yesterday's extract
+      *> sitting alongside the other readfile-family input files
+       01  WS-PATH-A         PIC X(100) VALUE SPACES.
+       01  WS-PATH-B         PIC X(100) VALUE SPACES.
+       01  WS-DEFAULT-PATH-A PIC X(100) VALUE "../example.txt".
+       01  WS-DEFAULT-PATH-B PIC X(100) VALUE "../example-prior.txt".
+
+       01  FileAStatus       PIC XX.
+       01  FileBStatus       PIC XX.
+       01  DiffFileStatus    PIC XX.
+
+       01  EOF-A-FLAG        PIC X      VALUE "N".
+       01  EOF-B-FLAG        PIC X      VALUE "N".
+
+       01  WS-LINE-NUM       PIC 9(07)  VALUE 0.
+       01  WS-MATCH-COUNT    PIC 9(07)  VALUE 0.
+       01  WS-DIFF-COUNT     PIC 9(07)  VALUE 0.
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           PERFORM RESOLVE-PATHS
+           PERFORM INIT-FILES
+           PERFORM COMPARE-LOOP
+           PERFORM PRINT-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+      *> COMPARE_FILE_A/COMPARE_FILE_B let the two extracts being
+      *> compared be picked at run time instead of recompiling
+       RESOLVE-PATHS.
+           ACCEPT WS-PATH-A FROM ENVIRONMENT "COMPARE_FILE_A"
+           IF WS-PATH-A = SPACES
+               MOVE WS-DEFAULT-PATH-A TO WS-PATH-A
+           END-IF
+           ACCEPT WS-PATH-B FROM ENVIRONMENT "COMPARE_FILE_B"
+           IF WS-PATH-B = SPACES
+               MOVE WS-DEFAULT-PATH-B TO WS-PATH-B
+           END-IF
+           .
+
+       INIT-FILES.
+           OPEN INPUT FileA
+           IF FileAStatus NOT = "00"
+               DISPLAY "error opening " WS-PATH-A ". status="
+                       FileAStatus
+               STOP RUN
+           END-IF
+           OPEN INPUT FileB
+           IF FileBStatus NOT = "00"
+               DISPLAY "error opening " WS-PATH-B ". status="
+                       FileBStatus
+               CLOSE FileA
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DiffFile
+           IF DiffFileStatus NOT = "00"
+               DISPLAY "error opening compare-diff.txt. status="
+                       DiffFileStatus
+               CLOSE FileA
+               CLOSE FileB
+               STOP RUN
+           END-IF
+           .
+
+      *> advances both files one line at a time; a file that has
+      *> already hit EOF is simply not read again
+       COMPARE-LOOP.
+           PERFORM UNTIL EOF-A-FLAG = "Y" AND EOF-B-FLAG = "Y"
+               PERFORM READ-LINE-A
+               PERFORM READ-LINE-B
+               IF EOF-A-FLAG NOT = "Y" OR EOF-B-FLAG NOT = "Y"
+                   ADD 1 TO WS-LINE-NUM
+                   PERFORM COMPARE-LINE
+               END-IF
+           END-PERFORM
+           .
+
+       READ-LINE-A.
+           IF EOF-A-FLAG NOT = "Y"
+               READ FileA
+                   AT END
+                       MOVE "Y" TO EOF-A-FLAG
+                       MOVE SPACES TO LineA
+               END-READ
+           END-IF
+           .
+
+       READ-LINE-B.
+           IF EOF-B-FLAG NOT = "Y"
+               READ FileB
+                   AT END
+                       MOVE "Y" TO EOF-B-FLAG
+                       MOVE SPACES TO LineB
+               END-READ
+           END-IF
+           .
+
+      *> classifies the current line pair as matching, differing, or
+      *> only present in one of the two files, and logs anything that
+      *> isn't a clean match to DiffFile
+       COMPARE-LINE.
+           EVALUATE TRUE
+               WHEN EOF-A-FLAG = "Y"
+                   DISPLAY "line " WS-LINE-NUM ": only in "
+                           FUNCTION TRIM(WS-PATH-B) ": "
+                           FUNCTION TRIM(LineB)
+                   PERFORM WRITE-ONLY-IN-B
+                   ADD 1 TO WS-DIFF-COUNT
+               WHEN EOF-B-FLAG = "Y"
+                   DISPLAY "line " WS-LINE-NUM ": only in "
+                           FUNCTION TRIM(WS-PATH-A) ": "
+                           FUNCTION TRIM(LineA)
+                   PERFORM WRITE-ONLY-IN-A
+                   ADD 1 TO WS-DIFF-COUNT
+               WHEN LineA NOT = LineB
+                   DISPLAY "line " WS-LINE-NUM ": mismatch -> "
+                           FUNCTION TRIM(LineA) " | "
+                           FUNCTION TRIM(LineB)
+                   PERFORM WRITE-MISMATCH
+                   ADD 1 TO WS-DIFF-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-MATCH-COUNT
+           END-EVALUATE
+           .
+
+       WRITE-ONLY-IN-A.
+           MOVE SPACES TO DiffLine
+           STRING "line " DELIMITED BY SIZE
+                  WS-LINE-NUM DELIMITED BY SIZE
+                  " only in A: " DELIMITED BY SIZE
+                  FUNCTION TRIM(LineA) DELIMITED BY SIZE
+                  INTO DiffLine
+           WRITE DiffLine
+           .
+
+       WRITE-ONLY-IN-B.
+           MOVE SPACES TO DiffLine
+           STRING "line " DELIMITED BY SIZE
+                  WS-LINE-NUM DELIMITED BY SIZE
+                  " only in B: " DELIMITED BY SIZE
+                  FUNCTION TRIM(LineB) DELIMITED BY SIZE
+                  INTO DiffLine
+           WRITE DiffLine
+           .
+
+       WRITE-MISMATCH.
+           MOVE SPACES TO DiffLine
+           STRING "line " DELIMITED BY SIZE
+                  WS-LINE-NUM DELIMITED BY SIZE
+                  " A: " DELIMITED BY SIZE
+                  FUNCTION TRIM(LineA) DELIMITED BY SIZE
+                  " B: " DELIMITED BY SIZE
+                  FUNCTION TRIM(LineB) DELIMITED BY SIZE
+                  INTO DiffLine
+           WRITE DiffLine
+           .
+
+       PRINT-SUMMARY.
+           DISPLAY "===== file compare summary ====="
+           DISPLAY "file a: " FUNCTION TRIM(WS-PATH-A)
+           DISPLAY "file b: " FUNCTION TRIM(WS-PATH-B)
+           DISPLAY "lines matched: " WS-MATCH-COUNT
+           DISPLAY "lines differing: " WS-DIFF-COUNT
+           .
+
+       CLOSE-FILES.
+           CLOSE FileA
+           CLOSE FileB
+           CLOSE DiffFile
+           .
