@@ -0,0 +1,184 @@
+      $set sourceformat(free)
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. STATELOOKUP.
+      *> callable code-to-name / name-to-code lookup over the states
+      *> reference file, for use by any program that CALLs it. Lookups
+      *> are done with keyed READs against an indexed copy of the
+      *> states reference data rather than a scan over an in-memory
+      *> table; the indexed copy is (re)built from the sequential
+      *> master file the first time this program is CALLed in a run
+      *> unit, so table.cob can go on maintaining the master as plain
+      *> text while repeated lookups here get direct keyed access.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> the sequential master that table.cob maintains - ASSIGN TO
+      *> DYNAMIC is required so WS-STATES-PATH's runtime content is
+      *> used under -std=ibm, not a compile-time-derived name
+               SELECT StatesFile
+                   ASSIGN TO DYNAMIC WS-STATES-PATH,
+                   ORGANIZATION IS LINE SEQUENTIAL,
+                   file status is StatesFileStatus.
+
+      *> the indexed working copy that this program looks up against
+               SELECT StatesIndexFile
+                   ASSIGN TO DYNAMIC WS-STATES-INDEX-PATH,
+                   ORGANIZATION IS INDEXED,
+                   ACCESS MODE IS DYNAMIC,
+                   RECORD KEY IS IX-CODE,
+                   ALTERNATE RECORD KEY IS IX-NAME,
+                   file status is StatesIndexStatus.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD  StatesFile
+               record contains 30 characters.
+           01  STATES-RECORD.
+               05  SR-CODE             pic 9(05).
+               05  FILLER              pic X      value ",".
+               05  SR-NAME             pic X(24).
+
+           FD  StatesIndexFile
+               record contains 29 characters.
+           01  INDEX-RECORD.
+               05  IX-CODE             pic 9(05).
+               05  IX-NAME             pic X(24).
+
+           WORKING-STORAGE SECTION.
+           01 ws-index                 pic 9(5)    value 0.
+           01 ws-len                   pic s9(5)   value 0.
+           01  StatesFileStatus        pic XX.
+           01  StatesIndexStatus       pic XX.
+           01  EOF-FLAG                pic X       value "N".
+           01  WS-TABLE-LOADED         pic X       value "N".
+           01  WS-INDEX-OPEN-OK        pic X       value "Y".
+           01  WS-STATES-PATH          pic X(100)  value spaces.
+           01  WS-DEFAULT-STATES-PATH  pic X(100)  value "../states.dat".
+           01  WS-STATES-INDEX-PATH    pic X(100)  value spaces.
+           01  WS-DEFAULT-INDEX-PATH   pic X(100)  value "../states.idx".
+
+           LINKAGE SECTION.
+           01  LK-MODE                 pic X.
+      *> "C" = look up LK-NAME from LK-CODE, "N" = look up LK-CODE
+      *> from LK-NAME
+           01  LK-CODE                 pic s9(5).
+           01  LK-NAME                 pic X(24).
+           01  LK-FOUND                pic X.
+      *> "Y"/"N" - mirrors FILESCAN's/ITERSCAN's LK-OPEN-OK so a caller
+      *> can tell "data source unavailable" apart from "code/name not
+      *> found in an otherwise-good table"
+           01  LK-OPEN-OK              pic X.
+
+           PROCEDURE DIVISION USING LK-MODE LK-CODE LK-NAME LK-FOUND
+                   LK-OPEN-OK.
+      *> cobol-lint CL002 main-program
+           main-program.
+               move "Y" to LK-OPEN-OK
+               if WS-TABLE-LOADED not = "Y"
+                   perform resolve-states-path
+                   perform build-states-index
+                   if WS-INDEX-OPEN-OK = "Y"
+                       perform open-states-index
+                   end-if
+                   if WS-INDEX-OPEN-OK = "Y"
+                       move "Y" to WS-TABLE-LOADED
+                   end-if
+               end-if
+               if WS-TABLE-LOADED not = "Y"
+                   move "N" to LK-OPEN-OK
+                   move "N" to LK-FOUND
+                   goback
+               end-if
+               move "N" to LK-FOUND
+               evaluate LK-MODE
+                   when "C"
+                       perform lookup-by-code
+                   when "N"
+                       perform lookup-by-name
+               end-evaluate
+               goback.
+
+           resolve-states-path.
+               ACCEPT WS-STATES-PATH FROM ENVIRONMENT "STATES_TABLE_FILE"
+               IF WS-STATES-PATH = SPACES
+                   MOVE WS-DEFAULT-STATES-PATH TO WS-STATES-PATH
+               END-IF
+               ACCEPT WS-STATES-INDEX-PATH FROM ENVIRONMENT
+                   "STATES_INDEX_FILE"
+               IF WS-STATES-INDEX-PATH = SPACES
+                   MOVE WS-DEFAULT-INDEX-PATH TO WS-STATES-INDEX-PATH
+               END-IF
+               .
+
+      *> rebuilds the indexed lookup copy from the sequential master
+      *> each time this program starts, so table.cob's edits to the
+      *> master are always reflected in the next run's lookups
+      *> on any open failure here, sets WS-INDEX-OPEN-OK to "N" and
+      *> returns instead of stopping the run, so a caller further up
+      *> the chain (e.g. driver.cob, which may have already computed
+      *> other steps' results) gets to decide how to react - the same
+      *> graceful-failure convention probe/filescan.cob and
+      *> probe/iterscan.cob use for their own open failures
+           build-states-index.
+               move 0 to ws-len
+               move "Y" to WS-INDEX-OPEN-OK
+               OPEN INPUT StatesFile
+               if StatesFileStatus not = "00"
+                   display "error opening states file. status="
+                       StatesFileStatus
+                   move "N" to WS-INDEX-OPEN-OK
+                   exit paragraph
+               end-if
+               OPEN OUTPUT StatesIndexFile
+               if StatesIndexStatus not = "00"
+                   display "error building states index file. status="
+                       StatesIndexStatus
+                   close StatesFile
+                   move "N" to WS-INDEX-OPEN-OK
+                   exit paragraph
+               end-if
+               perform until EOF-FLAG = "Y"
+                   read StatesFile
+                       at end
+                           move "Y" to EOF-FLAG
+                       not at end
+                           add 1 to ws-len
+                           move SR-CODE to IX-CODE
+                           move SR-NAME to IX-NAME
+                           write INDEX-RECORD
+                   end-read
+               end-perform
+               close StatesFile
+               close StatesIndexFile
+               .
+
+           open-states-index.
+               OPEN INPUT StatesIndexFile
+               if StatesIndexStatus not = "00"
+                   display "error opening states index file. status="
+                       StatesIndexStatus
+                   move "N" to WS-INDEX-OPEN-OK
+               end-if
+               .
+
+           lookup-by-code.
+               move LK-CODE to IX-CODE
+               read StatesIndexFile
+                   invalid key
+                       move "N" to LK-FOUND
+                   not invalid key
+                       move IX-NAME to LK-NAME
+                       move "Y" to LK-FOUND
+               end-read
+               .
+
+           lookup-by-name.
+               move LK-NAME to IX-NAME
+               read StatesIndexFile key is IX-NAME
+                   invalid key
+                       move "N" to LK-FOUND
+                   not invalid key
+                       move IX-CODE to LK-CODE
+                       move "Y" to LK-FOUND
+               end-read
+               .
