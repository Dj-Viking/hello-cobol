@@ -0,0 +1,80 @@
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILESCAN.
+      *> CALLable version of probe/file.cob's read loop, for use by a
+      *> driver program that needs the record count and reject count
+      *> without also pulling in file.cob's own STOP RUN and exception
+      *> logging.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InputFile
+      *> DYNAMIC required so WS-INPUT-PATH's runtime content is used
+      *> under -std=ibm, not a compile-time-derived name
+               ASSIGN TO DYNAMIC WS-INPUT-PATH,
+               ORGANIZATION IS LINE SEQUENTIAL,
+               file status is FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> ceiling sized to hold any realistic input line whole, not
+      *> just the expected length - see probe/file.cob's FD comment
+       FD  InputFile
+           record is varying in size from 1 to 200 characters
+           depending on WS-ACTUAL-LEN.
+       01  InputLine         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-FLAG          PIC X VALUE "N".
+       COPY filestatus.
+       01  WS-INPUT-PATH     PIC X(100) VALUE SPACES.
+       01  WS-ACTUAL-LEN     PIC 9(04) VALUE 0.
+       01  WS-EXPECTED-LEN   PIC 9(04) VALUE 4.
+
+       LINKAGE SECTION.
+       01  LK-PATH           PIC X(100).
+       01  LK-RECORD-COUNT   PIC 9(07).
+       01  LK-REJECT-COUNT   PIC 9(07).
+       01  LK-OPEN-OK        PIC X.
+
+       PROCEDURE DIVISION USING LK-PATH LK-RECORD-COUNT LK-REJECT-COUNT
+               LK-OPEN-OK.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           MOVE LK-PATH TO WS-INPUT-PATH
+           MOVE 0 TO LK-RECORD-COUNT
+           MOVE 0 TO LK-REJECT-COUNT
+           MOVE "Y" TO LK-OPEN-OK
+           PERFORM INIT-FILE
+           IF LK-OPEN-OK = "Y"
+               PERFORM READ-FILE-LOOP
+               PERFORM CLOSE-FILE
+           END-IF
+           GOBACK.
+
+       INIT-FILE.
+           OPEN INPUT InputFile
+           IF FileStatus NOT = "00"
+               DISPLAY "error opening file. status=" FileStatus
+               MOVE "N" TO LK-OPEN-OK
+           END-IF
+           .
+
+       READ-FILE-LOOP.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ InputFile
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF WS-ACTUAL-LEN NOT = WS-EXPECTED-LEN
+                           ADD 1 TO LK-REJECT-COUNT
+                       ELSE
+                           ADD 1 TO LK-RECORD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       CLOSE-FILE.
+           CLOSE InputFile
+           .
