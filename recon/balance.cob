@@ -0,0 +1,82 @@
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. balance.
+      *> Control program: runs the file.cob record-count logic
+      *> (via FILESCAN) and the iteratestring.cob record-count logic
+      *> (via ITERSCAN) against the same input file and reports a
+      *> control-total mismatch, so a parse that silently drops a
+      *> record gets caught automatically instead of going unnoticed.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> the input file both scans run against
+       01  WS-SCAN-PATH       PIC X(100) VALUE SPACES.
+       01  WS-DEFAULT-PATH    PIC X(100) VALUE "../example.txt".
+
+      *> mirrors file.cob's record/reject counts, via FILESCAN
+       01  WS-FILE-RECORDS    PIC 9(07)  VALUE 0.
+       01  WS-FILE-REJECTS    PIC 9(07)  VALUE 0.
+       01  WS-FILE-OPEN-OK    PIC X      VALUE "N".
+       01  WS-FILE-TOTAL      PIC 9(07)  VALUE 0.
+
+      *> mirrors iteratestring.cob's per-record parse count, via
+      *> ITERSCAN
+       01  WS-ITER-RECORDS    PIC 9(07)  VALUE 0.
+       01  WS-ITER-OPEN-OK    PIC X      VALUE "N".
+
+       01  WS-DISCREPANCY     PIC X      VALUE "N".
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           PERFORM RESOLVE-SCAN-PATH
+           PERFORM RUN-FILE-SCAN
+           PERFORM RUN-ITER-SCAN
+           PERFORM COMPARE-RESULTS
+           STOP RUN.
+
+      *> same environment-variable override as file.cob and driver.cob,
+      *> so the balancing check runs against the same input
+       RESOLVE-SCAN-PATH.
+           ACCEPT WS-SCAN-PATH FROM ENVIRONMENT "READFILE_INPUT"
+           IF WS-SCAN-PATH = SPACES
+               MOVE WS-DEFAULT-PATH TO WS-SCAN-PATH
+           END-IF
+           .
+
+       RUN-FILE-SCAN.
+           CALL "FILESCAN" USING WS-SCAN-PATH WS-FILE-RECORDS
+               WS-FILE-REJECTS WS-FILE-OPEN-OK
+      *> file.cob's control total is every record it read, valid or
+      *> quarantined - not just the valid-length ones
+           COMPUTE WS-FILE-TOTAL = WS-FILE-RECORDS + WS-FILE-REJECTS
+           .
+
+       RUN-ITER-SCAN.
+           CALL "ITERSCAN" USING WS-SCAN-PATH WS-ITER-RECORDS
+               WS-ITER-OPEN-OK
+           .
+
+       COMPARE-RESULTS.
+           DISPLAY "===== control total balancing report ====="
+           IF WS-FILE-OPEN-OK NOT = "Y" OR WS-ITER-OPEN-OK NOT = "Y"
+               DISPLAY "unable to open " WS-SCAN-PATH " for one or "
+                       "both scans - balancing skipped"
+           ELSE
+               IF WS-FILE-TOTAL NOT = WS-ITER-RECORDS
+                   MOVE "Y" TO WS-DISCREPANCY
+               END-IF
+
+               DISPLAY "input file: " WS-SCAN-PATH
+               DISPLAY "file.cob records read (valid + quarantined): "
+                       WS-FILE-TOTAL
+               DISPLAY "iteratestring.cob records parsed: "
+                       WS-ITER-RECORDS
+               IF WS-DISCREPANCY = "Y"
+                   DISPLAY "** CONTROL TOTAL MISMATCH: a record may "
+                           "have been dropped **"
+               ELSE
+                   DISPLAY "control totals balance"
+               END-IF
+           END-IF
+           .
