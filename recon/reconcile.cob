@@ -0,0 +1,93 @@
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcile.
+      *> Control program: runs the math/math.cob ADD logic and the
+      *> probe/math.cob ADD logic against the same input values and
+      *> reports if the two ever diverge. The two copies are not
+      *> CALLed directly (both compile under PROGRAM-ID "math", so a
+      *> static CALL by name would be ambiguous) - their calculation
+      *> logic is mirrored here paragraph-for-paragraph instead, so a
+      *> future edit to one copy that isn't mirrored to the other
+      *> shows up as a reconciliation discrepancy.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> the common input pair fed to both calculations
+       01  WS-TEST-A             PIC 9(07)V99 VALUE 2.
+       01  WS-TEST-B             PIC 9(07)V99 VALUE 2.
+
+      *> mirrors math/math.cob's WS-VAR, packed decimal included
+       01  MATH-VAR.
+           05 MATH-A             PIC S9(07)V99 USAGE COMP-3 VALUE 0.
+           05 MATH-B             PIC S9(07)V99 USAGE COMP-3 VALUE 0.
+       01  WS-MATH-RESULT        PIC S9(07)V99 VALUE 0.
+       01  WS-MATH-OVERFLOW      PIC X        VALUE "N".
+
+      *> mirrors probe/math.cob's vars-to-add
+       01  PROBE-VARS.
+           05 PROBE-A            PIC 9(01)    VALUE 0.
+           05 PROBE-B            PIC 9(01)    VALUE 0.
+       01  WS-PROBE-RESULT       PIC 9(07)V99 VALUE 0.
+       01  WS-PROBE-TRUNCATED    PIC X        VALUE "N".
+
+       01  WS-DISCREPANCY        PIC X        VALUE "N".
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           PERFORM RUN-MATH-CALC
+           PERFORM RUN-PROBE-CALC
+           PERFORM COMPARE-RESULTS
+           STOP RUN.
+
+      *> ===================================================
+      *> mirrors the ADD in math/math.cob: signed PIC S9(07)V99
+      *> with ROUNDED and ON SIZE ERROR protection
+      *> ===================================================
+       RUN-MATH-CALC.
+           MOVE WS-TEST-A TO MATH-A
+           MOVE WS-TEST-B TO MATH-B
+           ADD 0 MATH-A TO MATH-B ROUNDED
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-MATH-OVERFLOW
+           END-ADD
+           MOVE MATH-B TO WS-MATH-RESULT
+           .
+
+      *> ===================================================
+      *> mirrors the ADD in probe/math.cob: PIC 9(01) fields
+      *> with no overflow protection, so an input over 9
+      *> truncates silently on the MOVE into PROBE-A/PROBE-B
+      *> ===================================================
+       RUN-PROBE-CALC.
+           IF WS-TEST-A > 9 OR WS-TEST-B > 9
+               MOVE "Y" TO WS-PROBE-TRUNCATED
+           END-IF
+           MOVE WS-TEST-A TO PROBE-A
+           MOVE WS-TEST-B TO PROBE-B
+           ADD PROBE-A TO PROBE-B
+           MOVE PROBE-B TO WS-PROBE-RESULT
+           .
+
+       COMPARE-RESULTS.
+           IF WS-MATH-RESULT NOT = WS-PROBE-RESULT
+               MOVE "Y" TO WS-DISCREPANCY
+           END-IF
+
+           DISPLAY "===== math/probe reconciliation report ====="
+           DISPLAY "input a: " WS-TEST-A " input b: " WS-TEST-B
+           DISPLAY "math/math.cob result:  " WS-MATH-RESULT
+           DISPLAY "probe/math.cob result: " WS-PROBE-RESULT
+           IF WS-DISCREPANCY = "Y"
+               DISPLAY "** DISCREPANCY: results do not agree **"
+               IF WS-PROBE-TRUNCATED = "Y"
+                   DISPLAY "probe/math.cob truncated an input to a "
+                           "single digit before adding"
+               END-IF
+               IF WS-MATH-OVERFLOW = "Y"
+                   DISPLAY "math/math.cob raised ON SIZE ERROR"
+               END-IF
+           ELSE
+               DISPLAY "reconciled - results match"
+           END-IF
+           .
