@@ -0,0 +1,95 @@
+      $set sourceformat(free)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. driver.
+      *> Mainline driver: runs the calculation step (MATHCALC), the
+      *> file-read step (FILESCAN), and the states-table lookup step
+      *> (STATELOOKUP) in sequence as CALLed subprograms, then prints
+      *> one consolidated end-of-run report covering all three, since
+      *> in practice a day's processing needs all three steps to run
+      *> together rather than as separate manual invocations.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> parameters and results for the CALL to MATHCALC
+       01  WS-CALC-A         PIC S9(07)V99 VALUE 2.
+       01  WS-CALC-B         PIC S9(07)V99 VALUE 2.
+       01  WS-CALC-RESULT    PIC S9(07)V99 VALUE 0.
+       01  WS-CALC-OVERFLOW  PIC X        VALUE "N".
+
+      *> parameters and results for the CALL to FILESCAN
+       01  WS-SCAN-PATH      PIC X(100)   VALUE SPACES.
+       01  WS-DEFAULT-PATH   PIC X(100)   VALUE "../example.txt".
+       01  WS-SCAN-RECORDS   PIC 9(07)    VALUE 0.
+       01  WS-SCAN-REJECTS   PIC 9(07)    VALUE 0.
+       01  WS-SCAN-OPEN-OK   PIC X        VALUE "N".
+
+      *> parameters and results for the CALL to STATELOOKUP
+       01  WS-LKP-MODE       PIC X        VALUE SPACE.
+       01  WS-LKP-CODE       PIC S9(5)    VALUE 1.
+       01  WS-LKP-NAME       PIC X(24)    VALUE SPACES.
+       01  WS-LKP-FOUND      PIC X        VALUE "N".
+       01  WS-LKP-OPEN-OK    PIC X        VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-program
+       MAIN-PROGRAM.
+           PERFORM RESOLVE-SCAN-PATH
+           PERFORM RUN-CALC-STEP
+           PERFORM RUN-SCAN-STEP
+           PERFORM RUN-LOOKUP-STEP
+           PERFORM PRINT-CONSOLIDATED-REPORT
+           STOP RUN.
+
+      *> the file-read step uses the same environment-variable
+      *> override as probe/file.cob, so the driver and a standalone
+      *> FILESCAN run can be pointed at the same input without a
+      *> source change
+       RESOLVE-SCAN-PATH.
+           ACCEPT WS-SCAN-PATH FROM ENVIRONMENT "READFILE_INPUT"
+           IF WS-SCAN-PATH = SPACES
+               MOVE WS-DEFAULT-PATH TO WS-SCAN-PATH
+           END-IF
+           .
+
+       RUN-CALC-STEP.
+           CALL "MATHCALC" USING WS-CALC-A WS-CALC-B
+               WS-CALC-RESULT WS-CALC-OVERFLOW
+           .
+
+       RUN-SCAN-STEP.
+           CALL "FILESCAN" USING WS-SCAN-PATH WS-SCAN-RECORDS
+               WS-SCAN-REJECTS WS-SCAN-OPEN-OK
+           .
+
+       RUN-LOOKUP-STEP.
+           MOVE "C" TO WS-LKP-MODE
+           CALL "STATELOOKUP" USING WS-LKP-MODE WS-LKP-CODE
+               WS-LKP-NAME WS-LKP-FOUND WS-LKP-OPEN-OK
+           .
+
+       PRINT-CONSOLIDATED-REPORT.
+           DISPLAY "===== driver end-of-run report ====="
+           DISPLAY "calc step: " WS-CALC-A " + " WS-CALC-B
+                   " = " WS-CALC-RESULT
+           IF WS-CALC-OVERFLOW = "Y"
+               DISPLAY "calc step: overflow detected"
+           END-IF
+           IF WS-SCAN-OPEN-OK = "Y"
+               DISPLAY "scan step: " WS-SCAN-RECORDS " records read, "
+                       WS-SCAN-REJECTS " quarantined"
+           ELSE
+               DISPLAY "scan step: unable to open " WS-SCAN-PATH
+           END-IF
+           IF WS-LKP-OPEN-OK NOT = "Y"
+               DISPLAY "lookup step: unable to open states data"
+           ELSE
+               IF WS-LKP-FOUND = "Y"
+                   DISPLAY "lookup step: state code " WS-LKP-CODE
+                           " -> " WS-LKP-NAME
+               ELSE
+                   DISPLAY "lookup step: state code " WS-LKP-CODE
+                           " not found"
+               END-IF
+           END-IF
+           DISPLAY "======================================"
+           .
