@@ -0,0 +1,4 @@
+      *> common FILE STATUS field for the primary input file shared
+      *> across the readfile-style programs (probe/file.cob,
+      *> probe/iteratestring.cob, probe/reverseiterate.cob)
+       01  FileStatus        pic XX.
